@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: LEDGERCOPY
+      * Purpose: LAYOUT DO REGISTRO DO RAZAO (LEDGER) DE AUDITORIA
+      *          COMPARTILHADO POR TODOS OS PROGRAMAS DE ARITMETICA
+      ******************************************************************
+           01 REG-LEDGER.
+               03 LEDGER-OPERACAO          PIC X(015).
+               03 LEDGER-OPERANDO-1        PIC -(6)9.99.
+               03 LEDGER-OPERANDO-2        PIC -(6)9.99.
+               03 LEDGER-RESULTADO         PIC -(6)9.99.
+               03 LEDGER-DATA-HORA         PIC X(014).
