@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: CHRISTIAN LOPES DE OLIVEIRA
+      * Date: 08/08/2026
+      * Purpose: DIVISAO ENTRE DOIS ELEMENTOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-DIVISAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
+       WORKING-STORAGE SECTION.
+           01 ELEMENTOS.
+               03 NUMERO-UM                PIC 9(002) VALUE 10.
+               03 NUMERO-DOIS              PIC 9(002) VALUE 5.
+               03 QUOCIENTE-UM             PIC 9(002) VALUE ZEROS.
+               03 QUOCIENTE-DOIS           PIC 9(002) VALUE ZEROS.
+               03 RESTO                    PIC 9(002) VALUE ZEROS.
+           77 WS-ENTRADA                   PIC X(002) VALUE SPACES
+                                            JUSTIFIED RIGHT.
+           77 WS-ENTRADA-OK                PIC X(001) VALUE "N".
+           77 WS-DIVISOR-VALIDO            PIC X(001) VALUE "S".
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-DATA-HORA                 PIC X(021) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 000-ENTRADA-OPERANDOS THRU 000-SAI.
+            PERFORM 004-VALIDAR-DIVISOR.
+            IF WS-DIVISOR-VALIDO = "S"
+                PERFORM 001-DIVIDIR THRU 001-SAI
+                PERFORM 002-IMPRIMIR THRU 002-SAI
+                PERFORM 003-CONFERIR THRU 003-SAI
+            END-IF.
+            STOP RUN.
+      ******************************************************************
+           000-ENTRADA-OPERANDOS.
+               MOVE "N" TO WS-ENTRADA-OK.
+               PERFORM UNTIL WS-ENTRADA-OK = "S"
+                   DISPLAY "INFORME O DIVIDENDO (0-99): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-ENTRADA
+                   INSPECT WS-ENTRADA REPLACING ALL SPACE BY "0"
+                   IF WS-ENTRADA IS NUMERIC
+                       MOVE WS-ENTRADA TO NUMERO-UM
+                       MOVE "S" TO WS-ENTRADA-OK
+                   ELSE
+                       DISPLAY "VALOR INVALIDO, DIGITE APENAS NUMEROS"
+                   END-IF
+               END-PERFORM.
+               MOVE "N" TO WS-ENTRADA-OK.
+               PERFORM UNTIL WS-ENTRADA-OK = "S"
+                   DISPLAY "INFORME O DIVISOR (0-99): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-ENTRADA
+                   INSPECT WS-ENTRADA REPLACING ALL SPACE BY "0"
+                   IF WS-ENTRADA IS NUMERIC
+                       MOVE WS-ENTRADA TO NUMERO-DOIS
+                       MOVE "S" TO WS-ENTRADA-OK
+                   ELSE
+                       DISPLAY "VALOR INVALIDO, DIGITE APENAS NUMEROS"
+                   END-IF
+               END-PERFORM.
+           000-SAI.
+               EXIT.
+           004-VALIDAR-DIVISOR.
+               MOVE "S" TO WS-DIVISOR-VALIDO.
+               IF NUMERO-DOIS = ZEROS
+                   MOVE "N" TO WS-DIVISOR-VALIDO
+                   DISPLAY "*** DIVISOR IGUAL A ZERO, DIVISAO "
+                       "REJEITADA ***"
+               END-IF.
+           001-DIVIDIR.
+               COMPUTE QUOCIENTE-UM = NUMERO-UM / NUMERO-DOIS
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-DIVISOR-VALIDO
+                       DISPLAY "*** ERRO DE TAMANHO NA DIVISAO (COM"
+                           "PUTE) ***"
+               END-COMPUTE.
+               DIVIDE NUMERO-UM BY NUMERO-DOIS
+                      GIVING QUOCIENTE-DOIS REMAINDER RESTO
+                      ON SIZE ERROR
+                          MOVE "N" TO WS-DIVISOR-VALIDO
+                          DISPLAY "*** ERRO DE TAMANHO NA DIVISAO (DI"
+                              "VIDE) ***"
+               END-DIVIDE.
+           001-SAI.
+               EXIT.
+           002-IMPRIMIR.
+               DISPLAY "Divisão com COMPUTE: " QUOCIENTE-UM.
+               DISPLAY "Divisão com DIVIDE: " QUOCIENTE-DOIS.
+               DISPLAY "Resto da divisão: " RESTO.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+               OPEN EXTEND LEDGER-ARITMETICO.
+               IF WS-LEDGER-STATUS = "35"
+                   OPEN OUTPUT LEDGER-ARITMETICO
+               END-IF
+               MOVE "DIVISAO"          TO LEDGER-OPERACAO.
+               MOVE NUMERO-UM          TO LEDGER-OPERANDO-1.
+               MOVE NUMERO-DOIS        TO LEDGER-OPERANDO-2.
+               MOVE QUOCIENTE-UM       TO LEDGER-RESULTADO.
+               MOVE WS-DATA-HORA(1:14) TO LEDGER-DATA-HORA.
+               WRITE REG-LEDGER.
+               CLOSE LEDGER-ARITMETICO.
+           002-SAI.
+               EXIT.
+           003-CONFERIR.
+               IF QUOCIENTE-UM NOT = QUOCIENTE-DOIS
+                   DISPLAY "*** DIVERGENCIA DETECTADA NA DIVISAO ***"
+               END-IF.
+           003-SAI.
+               EXIT.
+       END PROGRAM YOUR-PROGRAM-DIVISAO.
