@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: CHRISTIAN LOPES DE OLIVEIRA
+      * Date: 08/08/2026
+      * Purpose: ATUALIZACAO DE ARQUIVO MESTRE DE SALDOS (SEQUENCIAL)
+      *          A PARTIR DE UM ARQUIVO DE TRANSACOES DE AJUSTE,
+      *          SEGUINDO A LOGICA DE 001-SUBTRACAO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATUALIZACAO-MESTRE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESTRE-ANTIGO ASSIGN TO "MESTRE-ANTIGO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESTRE-ANTIGO-STATUS.
+           SELECT TRANSACOES-AJUSTE ASSIGN TO "TRANSACOES-AJUSTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+           SELECT MESTRE-NOVO ASSIGN TO "MESTRE-NOVO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESTRE-NOVO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESTRE-ANTIGO.
+       01  REG-MESTRE-ANTIGO.
+           03 MESTRE-ANTIGO-ITEM           PIC X(010).
+           03 MESTRE-ANTIGO-SALDO          PIC S9(7)V99.
+       FD  TRANSACOES-AJUSTE.
+       01  REG-TRANSACAO-AJUSTE.
+           03 AJUSTE-ITEM                  PIC X(010).
+           03 AJUSTE-QUANTIDADE            PIC 9(007)V99.
+       FD  MESTRE-NOVO.
+       01  REG-MESTRE-NOVO.
+           03 MESTRE-NOVO-ITEM             PIC X(010).
+           03 MESTRE-NOVO-SALDO            PIC S9(7)V99.
+       WORKING-STORAGE SECTION.
+           77 WS-MESTRE-ANTIGO-STATUS      PIC X(002) VALUE SPACES.
+           77 WS-TRANSACOES-STATUS         PIC X(002) VALUE SPACES.
+           77 WS-MESTRE-NOVO-STATUS        PIC X(002) VALUE SPACES.
+           77 WS-FIM-MESTRE                PIC X(001) VALUE "N".
+              88 FIM-MESTRE                           VALUE "S".
+           77 WS-FIM-TRANSACAO             PIC X(001) VALUE "N".
+              88 FIM-TRANSACAO                        VALUE "S".
+           77 WS-AJUSTE-VALIDO             PIC X(001) VALUE "S".
+           77 ITEM-CODIGO                  PIC X(010) VALUE SPACES.
+           77 SALDO-ANTERIOR               PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 QUANTIDADE-AJUSTE            PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 SALDO-NOVO                   PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 001-PROCESSAMENTO.
+            GOBACK.
+      ******************************************************************
+           001-PROCESSAMENTO.
+               OPEN INPUT MESTRE-ANTIGO
+               OPEN OUTPUT MESTRE-NOVO
+               IF WS-MESTRE-ANTIGO-STATUS = "35"
+                   DISPLAY "ARQUIVO MESTRE ANTIGO NAO ENCONTRADO, "
+                       "USANDO VALORES PADRAO"
+                   PERFORM 001-PROCESSAR-PADRAO
+               ELSE
+                   OPEN INPUT TRANSACOES-AJUSTE
+                   IF WS-TRANSACOES-STATUS = "35"
+                       DISPLAY "ARQUIVO DE AJUSTES NAO ENCONTRADO, "
+                           "MESTRE SERA COPIADO SEM ALTERACOES"
+                       MOVE "S" TO WS-FIM-TRANSACAO
+                   ELSE
+                       PERFORM 001-LER-TRANSACAO
+                   END-IF
+                   PERFORM 001-LER-MESTRE
+                   PERFORM UNTIL FIM-MESTRE
+                       PERFORM 002-ATUALIZAR-ITEM
+                       PERFORM 001-LER-MESTRE
+                   END-PERFORM
+                   CLOSE MESTRE-ANTIGO
+                   IF WS-TRANSACOES-STATUS NOT = "35"
+                       PERFORM 005-DRENAR-AJUSTES-ORFAOS
+                       CLOSE TRANSACOES-AJUSTE
+                   END-IF
+               END-IF
+               CLOSE MESTRE-NOVO.
+           001-PROCESSAR-PADRAO.
+               MOVE "ITEM0001"  TO ITEM-CODIGO.
+               MOVE 100.00      TO SALDO-ANTERIOR.
+               MOVE 30.00       TO QUANTIDADE-AJUSTE.
+               PERFORM 003-CALCULAR-SALDO.
+               PERFORM 004-GRAVAR-MESTRE-NOVO.
+               MOVE "ITEM0002"  TO ITEM-CODIGO.
+               MOVE 50.00       TO SALDO-ANTERIOR.
+               MOVE 12.00       TO QUANTIDADE-AJUSTE.
+               PERFORM 003-CALCULAR-SALDO.
+               PERFORM 004-GRAVAR-MESTRE-NOVO.
+           001-LER-MESTRE.
+               READ MESTRE-ANTIGO
+                   AT END MOVE "S" TO WS-FIM-MESTRE
+               END-READ.
+           001-LER-TRANSACAO.
+               READ TRANSACOES-AJUSTE
+                   AT END MOVE "S" TO WS-FIM-TRANSACAO
+               END-READ.
+           002-ATUALIZAR-ITEM.
+               MOVE MESTRE-ANTIGO-ITEM  TO ITEM-CODIGO.
+               MOVE MESTRE-ANTIGO-SALDO TO SALDO-ANTERIOR.
+      * DRENA QUALQUER AJUSTE COM ITEM MENOR QUE O ITEM-CODIGO ATUAL -
+      * SAO AJUSTES ORFAOS (SEM ITEM CORRESPONDENTE NO MESTRE) QUE
+      * FICARIAM PARADOS E BLOQUEARIAM O CASAMENTO DOS AJUSTES
+      * SEGUINTES SE SO FOSSEM DRENADOS NO FIM DO ARQUIVO MESTRE
+               PERFORM UNTIL FIM-TRANSACAO
+                       OR AJUSTE-ITEM NOT < ITEM-CODIGO
+                   DISPLAY "*** AJUSTE ORFAO: ITEM " AJUSTE-ITEM
+                       " NAO ENCONTRADO NO MESTRE, AJUSTE IGNORADO ***"
+                   PERFORM 001-LER-TRANSACAO
+               END-PERFORM.
+               IF NOT FIM-TRANSACAO AND AJUSTE-ITEM = ITEM-CODIGO
+                   MOVE AJUSTE-QUANTIDADE TO QUANTIDADE-AJUSTE
+                   PERFORM 003-CALCULAR-SALDO
+                   PERFORM 001-LER-TRANSACAO
+               ELSE
+                   MOVE ZEROS       TO QUANTIDADE-AJUSTE
+                   MOVE SALDO-ANTERIOR TO SALDO-NOVO
+               END-IF.
+               PERFORM 004-GRAVAR-MESTRE-NOVO.
+           003-CALCULAR-SALDO.
+      ******************* SALDO NOVO COM COMPUTE, IGUAL A 001-SUBTRACAO
+               MOVE "S" TO WS-AJUSTE-VALIDO.
+               COMPUTE SALDO-NOVO = SALDO-ANTERIOR - QUANTIDADE-AJUSTE
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-AJUSTE-VALIDO
+                       MOVE SALDO-ANTERIOR TO SALDO-NOVO
+                       DISPLAY "*** ITEM " ITEM-CODIGO
+                           " REJEITADO: ESTOURO NO SALDO ***"
+               END-COMPUTE.
+           004-GRAVAR-MESTRE-NOVO.
+               MOVE ITEM-CODIGO TO MESTRE-NOVO-ITEM.
+               MOVE SALDO-NOVO  TO MESTRE-NOVO-SALDO.
+               WRITE REG-MESTRE-NOVO.
+               DISPLAY "ITEM " ITEM-CODIGO ": SALDO ANTERIOR "
+                   SALDO-ANTERIOR " AJUSTE " QUANTIDADE-AJUSTE
+                   " SALDO NOVO " SALDO-NOVO.
+           005-DRENAR-AJUSTES-ORFAOS.
+      * QUALQUER AJUSTE AINDA NAO CONSUMIDO APOS O FIM DO MESTRE NAO
+      * CORRESPONDE A NENHUM ITEM EXISTENTE - REGISTRA EM VEZ DE
+      * DESCARTAR SILENCIOSAMENTE
+               PERFORM UNTIL FIM-TRANSACAO
+                   DISPLAY "*** AJUSTE ORFAO: ITEM " AJUSTE-ITEM
+                       " NAO ENCONTRADO NO MESTRE, AJUSTE IGNORADO ***"
+                   PERFORM 001-LER-TRANSACAO
+               END-PERFORM.
+       END PROGRAM ATUALIZACAO-MESTRE.
