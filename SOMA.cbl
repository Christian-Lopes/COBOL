@@ -6,37 +6,271 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM-SOMA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-SOMA ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+           SELECT RELATORIO-ARITMETICO ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT CHECKPOINT-SOMA ASSIGN TO "CHECKPOINT-SOMA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACOES-SOMA.
+       01  REG-TRANSACAO-SOMA.
+           03 TRANS-NUMERO                 PIC 9(007)V99.
+           03 TRANS-NUMERO-DOIS            PIC 9(007)V99.
+       FD  RELATORIO-ARITMETICO.
+           COPY RELCOPY.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
+       FD  CHECKPOINT-SOMA.
+       01  REG-CHECKPOINT-SOMA             PIC 9(007).
        WORKING-STORAGE SECTION.
-           77 NUMERO                       PIC 9(002) VALUE 12.
-           77 NUMERO-DOIS                  PIC 9(002) VALUE 4.
+           COPY PARMS.
+           77 NUMERO                       PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 NUMERO-DOIS                  PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 NUMERO-DOIS-ORIGINAL         PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-TRANSACOES-STATUS         PIC X(002) VALUE SPACES.
+           77 WS-RELATORIO-STATUS          PIC X(002) VALUE SPACES.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-DATA-HORA                 PIC X(021) VALUE SPACES.
+           77 WS-FIM-ARQUIVO               PIC X(001) VALUE "N".
+              88 FIM-ARQUIVO                          VALUE "S".
+           77 WS-ENTRADA                   PIC X(009) VALUE SPACES
+                                            JUSTIFIED RIGHT.
+           77 WS-ENTRADA-OK                PIC X(001) VALUE "N".
+           77 WS-MODO-LOTE                 PIC X(001) VALUE SPACES.
+           77 WS-CHECKPOINT-STATUS         PIC X(002) VALUE SPACES.
+           77 WS-REGISTRO-ATUAL            PIC 9(007) VALUE ZEROS.
+           77 WS-RESTART-CONTADOR          PIC 9(007) VALUE ZEROS.
+           77 WS-CHECKPOINT-INTERVALO      PIC 9(003) VALUE 5.
+           77 WS-REGISTRO-VALIDO           PIC X(001) VALUE "S".
+           77 WS-MAX-OPERANDO              PIC S9(7)V99 COMP-3
+                                            VALUE 999999.99.
       ******************************************************************
-           01 RESULTADO                    PIC 9(003) VALUE 0.
-           01 RESULTADO-DOIS               PIC 9(005) VALUE 0.
+           01 RESULTADO                    PIC S9(7)V99 COMP-3
+                                            VALUE 0.
+           01 RESULTADO-DOIS               PIC S9(7)V99 COMP-3
+                                            VALUE 0.
        PROCEDURE DIVISION.
       *MAIN-PROCEDURE.
       ******************************************************************
       ************** SOMA  COM COMPUTE E ADD ***************************
       ******************************************************************
-               PERFORM 001-PROCESSAMENTO THRU 001-SAI.
-               PERFORM 002-IMPRIMIR-SOMA THRU 002-SAI.
-                   STOP RUN.
+               PERFORM CARREGAR-PARAMETROS.
+               PERFORM CARREGAR-CHECKPOINT.
+               PERFORM 001-PROCESSAMENTO.
+                   GOBACK.
+           CARREGAR-CHECKPOINT.
+               MOVE ZEROS TO WS-RESTART-CONTADOR.
+               OPEN INPUT CHECKPOINT-SOMA.
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-SOMA
+                       AT END MOVE ZEROS TO WS-RESTART-CONTADOR
+                       NOT AT END MOVE REG-CHECKPOINT-SOMA
+                           TO WS-RESTART-CONTADOR
+                   END-READ
+                   CLOSE CHECKPOINT-SOMA
+               END-IF.
+               IF WS-RESTART-CONTADOR > 0
+                   DISPLAY "REINICIANDO APOS O REGISTRO "
+                       WS-RESTART-CONTADOR
+               END-IF.
+           CARREGAR-PARAMETROS.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_NUMERO" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-NUMERO = FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_NUMERO_DOIS" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-NUMERO-DOIS =
+                       FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               DISPLAY "ARIT_MODO_LOTE" UPON ENVIRONMENT-NAME.
+               ACCEPT WS-MODO-LOTE FROM ENVIRONMENT-VALUE.
            001-PROCESSAMENTO.
+               OPEN INPUT TRANSACOES-SOMA
+               OPEN EXTEND RELATORIO-ARITMETICO
+               IF WS-RELATORIO-STATUS = "35"
+                   OPEN OUTPUT RELATORIO-ARITMETICO
+               END-IF
+               OPEN EXTEND LEDGER-ARITMETICO
+               IF WS-LEDGER-STATUS = "35"
+                   OPEN OUTPUT LEDGER-ARITMETICO
+               END-IF
+               IF WS-TRANSACOES-STATUS = "35"
+                   DISPLAY "ARQUIVO DE TRANSACOES NAO ENCONTRADO, "
+                       "USANDO VALORES PADRAO"
+                   PERFORM 001-PROCESSAR-PADRAO
+               ELSE
+                   PERFORM 001-LER-TRANSACAO
+                   PERFORM UNTIL FIM-ARQUIVO
+                       ADD 1 TO WS-REGISTRO-ATUAL
+                       IF WS-REGISTRO-ATUAL > WS-RESTART-CONTADOR
+                           MOVE TRANS-NUMERO      TO NUMERO
+                           MOVE TRANS-NUMERO-DOIS TO NUMERO-DOIS
+                           PERFORM 006-VALIDAR-OPERANDOS
+                           IF WS-REGISTRO-VALIDO = "S"
+                               PERFORM 001-CALCULAR
+                               IF WS-REGISTRO-VALIDO = "S"
+                                   PERFORM 002-IMPRIMIR-SOMA
+                                       THRU 002-SAI
+                                   PERFORM 003-CONFERIR THRU 003-SAI
+                               END-IF
+                           END-IF
+                           IF FUNCTION MOD(WS-REGISTRO-ATUAL,
+                               WS-CHECKPOINT-INTERVALO) = 0
+                               PERFORM 004-GRAVAR-CHECKPOINT
+                           END-IF
+                       END-IF
+                       PERFORM 001-LER-TRANSACAO
+                   END-PERFORM
+                   CLOSE TRANSACOES-SOMA
+                   PERFORM 005-LIMPAR-CHECKPOINT
+               END-IF
+               CLOSE RELATORIO-ARITMETICO
+               CLOSE LEDGER-ARITMETICO.
+           001-PROCESSAR-PADRAO.
+               PERFORM 000-ENTRADA-OPERANDOS THRU 000-SAI.
+               PERFORM 001-CALCULAR.
+               PERFORM 002-IMPRIMIR-SOMA THRU 002-SAI.
+               PERFORM 003-CONFERIR THRU 003-SAI.
+           000-ENTRADA-OPERANDOS.
+               IF WS-MODO-LOTE = "S"
+                   MOVE PARM-NUMERO      TO NUMERO
+                   MOVE PARM-NUMERO-DOIS TO NUMERO-DOIS
+               ELSE
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME A PRIMEIRA PARCELA (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-NUMERO TO NUMERO
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO NUMERO
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME A SEGUNDA PARCELA (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-NUMERO-DOIS TO NUMERO-DOIS
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO NUMERO-DOIS
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF.
+           000-SAI.
+               EXIT.
+           001-LER-TRANSACAO.
+               READ TRANSACOES-SOMA
+                   AT END MOVE "S" TO WS-FIM-ARQUIVO
+               END-READ.
+           001-CALCULAR.
+               MOVE NUMERO-DOIS TO NUMERO-DOIS-ORIGINAL.
       ************************** SOMA COM COMPUTE **********************
-               COMPUTE RESULTADO = NUMERO + NUMERO-DOIS.
+               COMPUTE RESULTADO = NUMERO + NUMERO-DOIS
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-REGISTRO-VALIDO
+                       DISPLAY "*** REGISTRO " WS-REGISTRO-ATUAL
+                           " REJEITADO: ESTOURO NA SOMA ***"
+               END-COMPUTE.
       ************************** SOMA  USANDO GIVING *******************
-               ADD NUMERO TO NUMERO-DOIS GIVING RESULTADO-DOIS.
+               ADD NUMERO TO NUMERO-DOIS GIVING RESULTADO-DOIS
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-REGISTRO-VALIDO
+               END-ADD.
       ************************** SOMA USANDO SOMENTE ADD ***************
-               ADD NUMERO TO NUMERO-DOIS.
-           001-SAI.
-               EXIT.
+               IF WS-REGISTRO-VALIDO = "S"
+                   ADD NUMERO TO NUMERO-DOIS
+               END-IF.
            002-IMPRIMIR-SOMA.
-               DISPLAY "RESULTADO 1: COM COMPUTE: " RESULTADO.
-               DISPLAY "RESULTADO 2: COM ADD E GINVING: "
-                   RESULTADO-DOIS.
-               DISPLAY "RESULTADO 3: COM ADD E SEM GINVING 3: "
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+               DISPLAY WS-DATA-HORA(1:14) " RESULTADO 1: COM COMPUTE: "
+                   RESULTADO.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " RESULTADO 2: COM ADD E GINVING: " RESULTADO-DOIS.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " RESULTADO 3: COM ADD E SEM GINVING 3: "
                    NUMERO-DOIS.
+               MOVE "SOMA"             TO REL-OPERACAO.
+               MOVE NUMERO             TO REL-OPERANDO-1.
+               MOVE NUMERO-DOIS-ORIGINAL TO REL-OPERANDO-2.
+               MOVE RESULTADO          TO REL-RESULTADO-COMPUTE.
+               MOVE RESULTADO-DOIS     TO REL-RESULTADO-GIVING.
+               MOVE NUMERO-DOIS        TO REL-RESULTADO-VERBO.
+               WRITE REG-RELATORIO-ARITMETICO.
+               MOVE "SOMA"             TO LEDGER-OPERACAO.
+               MOVE NUMERO             TO LEDGER-OPERANDO-1.
+               MOVE NUMERO-DOIS-ORIGINAL TO LEDGER-OPERANDO-2.
+               MOVE RESULTADO          TO LEDGER-RESULTADO.
+               MOVE WS-DATA-HORA(1:14) TO LEDGER-DATA-HORA.
+               WRITE REG-LEDGER.
            002-SAI.
                EXIT.
+           003-CONFERIR.
+               IF RESULTADO NOT = RESULTADO-DOIS
+                   OR RESULTADO NOT = NUMERO-DOIS
+                   DISPLAY "*** DIVERGENCIA DETECTADA NA SOMA ***"
+               END-IF.
+           003-SAI.
+               EXIT.
+           004-GRAVAR-CHECKPOINT.
+               MOVE WS-REGISTRO-ATUAL TO REG-CHECKPOINT-SOMA.
+               OPEN OUTPUT CHECKPOINT-SOMA.
+               WRITE REG-CHECKPOINT-SOMA.
+               CLOSE CHECKPOINT-SOMA.
+           005-LIMPAR-CHECKPOINT.
+               MOVE ZEROS TO REG-CHECKPOINT-SOMA.
+               OPEN OUTPUT CHECKPOINT-SOMA.
+               WRITE REG-CHECKPOINT-SOMA.
+               CLOSE CHECKPOINT-SOMA.
+           006-VALIDAR-OPERANDOS.
+               MOVE "S" TO WS-REGISTRO-VALIDO.
+               IF NUMERO > WS-MAX-OPERANDO
+                   OR NUMERO-DOIS > WS-MAX-OPERANDO
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+                   DISPLAY "*** REGISTRO " WS-REGISTRO-ATUAL
+                       " REJEITADO: OPERANDO EXCEDE O LIMITE ***"
+               END-IF.
        END PROGRAM PROGRAM-SOMA.
