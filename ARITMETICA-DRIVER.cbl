@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: CHRISTIAN LOPES DE OLIVEIRA
+      * Date: 08/08/2026
+      * Purpose: EXECUTAR O LOTE DIARIO DE ARITMETICA EM SEQUENCIA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITMETICA-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
+       WORKING-STORAGE SECTION.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-FIM-LEDGER                PIC X(001) VALUE "N".
+              88 FIM-LEDGER                           VALUE "S".
+           77 WS-SOMA-ACHADO               PIC X(001) VALUE "N".
+           77 WS-SUBTRACAO-ACHADO          PIC X(001) VALUE "N".
+           77 WS-MULTIPLICACAO-ACHADO      PIC X(001) VALUE "N".
+           77 WS-SOMA-LINHA                PIC X(050) VALUE SPACES.
+           77 WS-SUBTRACAO-LINHA           PIC X(050) VALUE SPACES.
+           77 WS-MULTIPLICACAO-LINHA       PIC X(055) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===================================================".
+           DISPLAY "  LOTE DIARIO DE ARITMETICA - INICIO".
+           DISPLAY "===================================================".
+      * MODO LOTE: SINALIZA AOS SUBPROGRAMAS PARA USAR OS PARM-*
+      * (VALORES PADRAO/VARIAVEIS DE AMBIENTE) EM VEZ DE PEDIR ENTRADA
+      * INTERATIVA, JA QUE ESTE DRIVER RODA DESATENDIDO
+           DISPLAY "ARIT_MODO_LOTE" UPON ENVIRONMENT-NAME.
+           DISPLAY "S" UPON ENVIRONMENT-VALUE.
+           PERFORM 001-EXECUTAR-SOMA THRU 001-SAI.
+           PERFORM 002-EXECUTAR-PRODUTO THRU 002-SAI.
+           PERFORM 003-EXECUTAR-SUBTRACAO THRU 003-SAI.
+           PERFORM 004-RESUMO-CONSOLIDADO THRU 004-SAI.
+           DISPLAY "===================================================".
+           DISPLAY "  LOTE DIARIO DE ARITMETICA - FIM".
+           DISPLAY "===================================================".
+           STOP RUN.
+           001-EXECUTAR-SOMA.
+               DISPLAY "--- SOMA ---".
+               CALL "PROGRAM-SOMA".
+           001-SAI.
+               EXIT.
+           002-EXECUTAR-PRODUTO.
+               DISPLAY "--- MULTIPLICACAO ---".
+               CALL "YOUR-PROGRAM-PRODUTO".
+           002-SAI.
+               EXIT.
+           003-EXECUTAR-SUBTRACAO.
+               DISPLAY "--- SUBTRACAO ---".
+               CALL "YOUR-PROGRAM-SUBTRACAO".
+           003-SAI.
+               EXIT.
+      ******************************************************************
+           004-RESUMO-CONSOLIDADO.
+      * RELE O LEDGER.DAT E GUARDA O ULTIMO POSTING DE CADA OPERACAO,
+      * QUE E O POSTING GRAVADO PELAS CHAMADAS DESTE LOTE, PARA
+      * IMPRIMIR UMA SECAO DE RESULTADOS CONSOLIDADA
+               OPEN INPUT LEDGER-ARITMETICO
+               IF WS-LEDGER-STATUS = "00"
+                   PERFORM UNTIL FIM-LEDGER
+                       READ LEDGER-ARITMETICO
+                           AT END MOVE "S" TO WS-FIM-LEDGER
+                           NOT AT END PERFORM 005-CLASSIFICAR-POSTING
+                       END-READ
+                   END-PERFORM
+                   CLOSE LEDGER-ARITMETICO
+               END-IF
+               DISPLAY "-----------------------------------------------".
+               DISPLAY "  RESUMO CONSOLIDADO DO LOTE".
+               DISPLAY "-----------------------------------------------".
+               IF WS-SOMA-ACHADO = "S"
+                   DISPLAY WS-SOMA-LINHA
+               END-IF
+               IF WS-SUBTRACAO-ACHADO = "S"
+                   DISPLAY WS-SUBTRACAO-LINHA
+               END-IF
+               IF WS-MULTIPLICACAO-ACHADO = "S"
+                   DISPLAY WS-MULTIPLICACAO-LINHA
+               END-IF.
+           004-SAI.
+               EXIT.
+           005-CLASSIFICAR-POSTING.
+               EVALUATE LEDGER-OPERACAO
+                   WHEN "SOMA"
+                       MOVE "S" TO WS-SOMA-ACHADO
+                       STRING "  SOMA: " LEDGER-OPERANDO-1 " + "
+                           LEDGER-OPERANDO-2 " = " LEDGER-RESULTADO
+                           DELIMITED BY SIZE INTO WS-SOMA-LINHA
+                   WHEN "SUBTRACAO"
+                       MOVE "S" TO WS-SUBTRACAO-ACHADO
+                       STRING "  SUBTRACAO: " LEDGER-OPERANDO-1 " - "
+                           LEDGER-OPERANDO-2 " = " LEDGER-RESULTADO
+                           DELIMITED BY SIZE INTO WS-SUBTRACAO-LINHA
+                   WHEN "MULTIPLICACAO"
+                       MOVE "S" TO WS-MULTIPLICACAO-ACHADO
+                       STRING "  MULTIPLICACAO: " LEDGER-OPERANDO-1
+                           " X " LEDGER-OPERANDO-2
+                           " = " LEDGER-RESULTADO
+                           DELIMITED BY SIZE INTO WS-MULTIPLICACAO-LINHA
+               END-EVALUATE.
+       END PROGRAM ARITMETICA-DRIVER.
