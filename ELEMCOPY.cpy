@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: ELEMCOPY
+      * Purpose: LAYOUT PADRAO DE OPERANDOS E RESULTADOS PARA OS
+      *          PROGRAMAS DE ARITMETICA (SUBTRACAO/MULTIPLICACAO)
+      ******************************************************************
+           01 ELEMENTOS.
+               03 ELEMENTO-UM              PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+               03 ELEMENTO-DOIS            PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+               03 RESULTADO-UM             PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+               03 RESULTADO-DOIS           PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
