@@ -1,39 +1,154 @@
       ******************************************************************
       * Author: CHRISTIAN LOPES DE OLIVEIRA
-      * Date:28/04/2021
-      * Purpose: FAZER SOMA
+      * Date: 08/08/2026
+      * Purpose: TESTE DE REGRESSAO DA SUITE ARITMETICA - CALL PROGRAM-
+      *          SOMA, YOUR-PROGRAM-PRODUTO E YOUR-PROGRAM-SUBTRACAO
+      *          COM ENTRADAS CONHECIDAS (VIA PARMS.cpy) E CONFERE O
+      *          RESULTADO GRAVADO NO LEDGER.DAT CONTRA O VALOR ESPERADO
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. TESTE-REGRESSAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
        WORKING-STORAGE SECTION.
-           77 NUMERO                       PIC 9(002) VALUE 12.
-           77 NUMERO-DOIS                  PIC 9(002) VALUE 4.
-      ******************************************************************
-           01 RESULTADO                    PIC 9(003) VALUE 0.
-           01 RESULTADO-DOIS               PIC 9(005) VALUE 0.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-FIM-LEDGER                PIC X(001) VALUE "N".
+              88 FIM-LEDGER                           VALUE "S".
+           77 WS-TRANSACOES-NOME           PIC X(020)
+                                            VALUE "TRANSACOES.DAT".
+           77 WS-DELETE-RC                 PIC 9(009) COMP-5
+                                            VALUE ZEROS.
+           77 WS-TOTAL-PASSOU              PIC 9(002) VALUE ZEROS.
+           77 WS-TOTAL-FALHOU              PIC 9(002) VALUE ZEROS.
+           77 WS-SOMA-ESPERADO             PIC S9(7)V99 COMP-3
+                                            VALUE 25.
+           77 WS-SUBTRACAO-ESPERADO        PIC S9(7)V99 COMP-3
+                                            VALUE 24.
+           77 WS-MULTIPLICACAO-ESPERADO    PIC S9(7)V99 COMP-3
+                                            VALUE 180.
+           77 WS-SOMA-OBTIDO               PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-SUBTRACAO-OBTIDO          PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-MULTIPLICACAO-OBTIDO      PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-SOMA-ACHADO               PIC X(001) VALUE "N".
+           77 WS-SUBTRACAO-ACHADO          PIC X(001) VALUE "N".
+           77 WS-MULTIPLICACAO-ACHADO      PIC X(001) VALUE "N".
+           77 WS-NOME-P                    PIC X(015) VALUE SPACES.
+           77 WS-ACHADO-P                  PIC X(001) VALUE "N".
+           77 WS-OBTIDO-P                  PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-ESPERADO-P                PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
        PROCEDURE DIVISION.
-      *MAIN-PROCEDURE.
-      ******************************************************************
-      ************** SOMA  COM COMPUTE E ADD ***************************
+       MAIN-PROCEDURE.
+           DISPLAY "==============================================".
+           DISPLAY "  TESTE DE REGRESSAO - SUITE ARITMETICA".
+           DISPLAY "==============================================".
+           PERFORM 001-PREPARAR-CASOS.
+           PERFORM 002-EXECUTAR-PROGRAMAS.
+           PERFORM 003-LER-LEDGER.
+           PERFORM 004-CONFERIR-CASO THRU 004-SAI.
+           DISPLAY "==============================================".
+           DISPLAY "  RESULTADO: " WS-TOTAL-PASSOU " PASSOU, "
+               WS-TOTAL-FALHOU " FALHOU".
+           DISPLAY "==============================================".
+           STOP RUN.
       ******************************************************************
-               PERFORM 001-PROCESSAMENTO THRU 001-SAI.
-               PERFORM 002-IMPRIMIR-SOMA THRU 002-SAI.
-                   STOP RUN.
-           001-PROCESSAMENTO.
-               COMPUTE RESULTADO = NUMERO + NUMERO-DOIS.
-               ADD NUMERO TO NUMERO-DOIS GIVING RESULTADO-DOIS.
-               ADD NUMERO TO NUMERO-DOIS.
-           001-SAI.
-               EXIT.
-           002-IMPRIMIR-SOMA.
-               DISPLAY "RESULTADO COMPUTE 001: " NUMERO.
-               DISPLAY "RESULTADO ADD COM GINVING 002: " RESULTADO-DOIS.
-               DISPLAY "RESULTADO ADD SEM GINVING 003: " NUMERO-DOIS.
-               DISPLAY RESULTADO.
-           002-SAI.
+           001-PREPARAR-CASOS.
+      * ENTRADAS CONHECIDAS PARA CADA PROGRAMA, PELO MESMO MECANISMO DE
+      * VARIAVEL DE AMBIENTE DO PARMS.cpy (REQ 014): CADA PROGRAMA, AO
+      * RECEBER ENTER (SEM DIGITO) NO SEU ACCEPT DE OPERANDO, ASSUME O
+      * VALOR DA VARIAVEL DE AMBIENTE ABAIXO EM VEZ DO VALOR DIGITADO
+               DISPLAY "ARIT_NUMERO" UPON ENVIRONMENT-NAME.
+               DISPLAY "20" UPON ENVIRONMENT-VALUE.
+               DISPLAY "ARIT_NUMERO_DOIS" UPON ENVIRONMENT-NAME.
+               DISPLAY "05" UPON ENVIRONMENT-VALUE.
+               DISPLAY "ARIT_ELEMENTO_UM" UPON ENVIRONMENT-NAME.
+               DISPLAY "30" UPON ENVIRONMENT-VALUE.
+               DISPLAY "ARIT_ELEMENTO_DOIS" UPON ENVIRONMENT-NAME.
+               DISPLAY "06" UPON ENVIRONMENT-VALUE.
+      * GARANTE QUE PROGRAM-SOMA CAIA NO FLUXO PADRAO (SEM ARQUIVO DE
+      * TRANSACOES), ONDE O ENTER=PADRAO ACIMA TEM EFEITO
+               CALL "CBL_DELETE_FILE" USING WS-TRANSACOES-NOME
+                   RETURNING WS-DELETE-RC.
+           002-EXECUTAR-PROGRAMAS.
+               DISPLAY "--- EXECUTANDO PROGRAM-SOMA ---".
+               CALL "PROGRAM-SOMA".
+               DISPLAY "--- EXECUTANDO YOUR-PROGRAM-PRODUTO ---".
+               CALL "YOUR-PROGRAM-PRODUTO".
+               DISPLAY "--- EXECUTANDO YOUR-PROGRAM-SUBTRACAO ---".
+               CALL "YOUR-PROGRAM-SUBTRACAO".
+           003-LER-LEDGER.
+      * LE O LEDGER.DAT INTEIRO E GUARDA O ULTIMO POSTING DE CADA
+      * OPERACAO, QUE E O POSTING GRAVADO PELAS CHAMADAS ACIMA
+               OPEN INPUT LEDGER-ARITMETICO.
+               IF WS-LEDGER-STATUS = "00"
+                   PERFORM UNTIL FIM-LEDGER
+                       READ LEDGER-ARITMETICO
+                           AT END MOVE "S" TO WS-FIM-LEDGER
+                           NOT AT END PERFORM 003-CLASSIFICAR-POSTING
+                       END-READ
+                   END-PERFORM
+                   CLOSE LEDGER-ARITMETICO
+               END-IF.
+           003-CLASSIFICAR-POSTING.
+               EVALUATE LEDGER-OPERACAO
+                   WHEN "SOMA"
+                       COMPUTE WS-SOMA-OBTIDO =
+                           FUNCTION NUMVAL(LEDGER-RESULTADO)
+                       MOVE "S" TO WS-SOMA-ACHADO
+                   WHEN "SUBTRACAO"
+                       COMPUTE WS-SUBTRACAO-OBTIDO =
+                           FUNCTION NUMVAL(LEDGER-RESULTADO)
+                       MOVE "S" TO WS-SUBTRACAO-ACHADO
+                   WHEN "MULTIPLICACAO"
+                       COMPUTE WS-MULTIPLICACAO-OBTIDO =
+                           FUNCTION NUMVAL(LEDGER-RESULTADO)
+                       MOVE "S" TO WS-MULTIPLICACAO-ACHADO
+               END-EVALUATE.
+           004-CONFERIR-CASO.
+               MOVE "SOMA"           TO WS-NOME-P.
+               MOVE WS-SOMA-ACHADO   TO WS-ACHADO-P.
+               MOVE WS-SOMA-OBTIDO   TO WS-OBTIDO-P.
+               MOVE WS-SOMA-ESPERADO TO WS-ESPERADO-P.
+               PERFORM 005-CONFERIR-UM.
+               MOVE "SUBTRACAO"           TO WS-NOME-P.
+               MOVE WS-SUBTRACAO-ACHADO   TO WS-ACHADO-P.
+               MOVE WS-SUBTRACAO-OBTIDO   TO WS-OBTIDO-P.
+               MOVE WS-SUBTRACAO-ESPERADO TO WS-ESPERADO-P.
+               PERFORM 005-CONFERIR-UM.
+               MOVE "MULTIPLICACAO"           TO WS-NOME-P.
+               MOVE WS-MULTIPLICACAO-ACHADO   TO WS-ACHADO-P.
+               MOVE WS-MULTIPLICACAO-OBTIDO   TO WS-OBTIDO-P.
+               MOVE WS-MULTIPLICACAO-ESPERADO TO WS-ESPERADO-P.
+               PERFORM 005-CONFERIR-UM.
+           004-SAI.
                EXIT.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+           005-CONFERIR-UM.
+               IF WS-ACHADO-P NOT = "S"
+                   ADD 1 TO WS-TOTAL-FALHOU
+                   DISPLAY "FAIL: " WS-NOME-P
+                       " - NENHUM POSTING ENCONTRADO NO LEDGER"
+               ELSE
+                   IF WS-OBTIDO-P = WS-ESPERADO-P
+                       ADD 1 TO WS-TOTAL-PASSOU
+                       DISPLAY "PASS: " WS-NOME-P " - ESPERADO "
+                           WS-ESPERADO-P " OBTIDO " WS-OBTIDO-P
+                   ELSE
+                       ADD 1 TO WS-TOTAL-FALHOU
+                       DISPLAY "FAIL: " WS-NOME-P " - ESPERADO "
+                           WS-ESPERADO-P " OBTIDO " WS-OBTIDO-P
+                   END-IF
+               END-IF.
+       END PROGRAM TESTE-REGRESSAO.
