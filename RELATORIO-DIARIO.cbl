@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: CHRISTIAN LOPES DE OLIVEIRA
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DIARIO DE OPERACOES ARITMETICAS, A PARTIR
+      *          DO RAZAO (LEDGER.DAT), COM CABECALHO/PAGINACAO E UMA
+      *          SECAO POR TIPO DE OPERACAO (SOMA/SUBTRACAO/
+      *          MULTIPLICACAO/DIVISAO)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT RELATORIO-DIARIO ASSIGN TO "RELATORIO-DIARIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIARIO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
+       FD  RELATORIO-DIARIO.
+       01  REG-RELATORIO-DIARIO            PIC X(081).
+       WORKING-STORAGE SECTION.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-DIARIO-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-FIM-LEDGER                PIC X(001) VALUE "N".
+              88 FIM-LEDGER                           VALUE "S".
+           77 WS-DATA-HORA                 PIC X(021) VALUE SPACES.
+           77 WS-LINHA                     PIC X(081) VALUE SPACES.
+           77 WS-PAGINA                    PIC 9(003) VALUE ZEROS.
+           77 WS-LINHAS-NA-PAGINA          PIC 9(003) VALUE ZEROS.
+           77 WS-MAX-LINHAS                PIC 9(003) VALUE 20.
+           77 WS-INDICE                    PIC 9(001) VALUE 1.
+           77 WS-OPERACAO-ATUAL            PIC X(015) VALUE SPACES.
+           77 WS-CONTADOR-OPERACAO         PIC S9(5) COMP-3
+                                            VALUE ZEROS.
+           77 WS-TOTAL-OPERACAO            PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-GRAND-CONTADOR            PIC S9(5) COMP-3
+                                            VALUE ZEROS.
+           77 WS-GRAND-TOTAL               PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-CONTADOR-EDITADO          PIC ZZZZ9.
+           77 WS-TOTAL-EDITADO             PIC -(8)9.99.
+           77 WS-GRAND-CONTADOR-EDITADO    PIC ZZZZ9.
+           77 WS-GRAND-TOTAL-EDITADO       PIC -(8)9.99.
+           01 WS-OPERACOES.
+               03 FILLER                   PIC X(015) VALUE "SOMA".
+               03 FILLER                   PIC X(015) VALUE "SUBTRACAO".
+               03 FILLER                   PIC X(015)
+                                            VALUE "MULTIPLICACAO".
+               03 FILLER                   PIC X(015) VALUE "DIVISAO".
+           01 WS-OPERACOES-TABELA REDEFINES WS-OPERACOES.
+               03 WS-OPERACAO-NOME         PIC X(015) OCCURS 4 TIMES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 001-PROCESSAMENTO.
+            GOBACK.
+           001-PROCESSAMENTO.
+               OPEN OUTPUT RELATORIO-DIARIO.
+               PERFORM 002-CABECALHO-RELATORIO.
+               PERFORM 003-IMPRIMIR-SECAO
+                   VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > 4.
+               PERFORM 004-RODAPE.
+               CLOSE RELATORIO-DIARIO.
+           002-CABECALHO-RELATORIO.
+               ADD 1 TO WS-PAGINA.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+               MOVE SPACES TO WS-LINHA.
+               STRING "RELATORIO DIARIO DE OPERACOES ARITMETICAS"
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               WRITE REG-RELATORIO-DIARIO FROM WS-LINHA.
+               MOVE SPACES TO WS-LINHA.
+               STRING "DATA/HORA DE EXECUCAO: " WS-DATA-HORA(1:14)
+                   "   PAGINA: " WS-PAGINA
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               WRITE REG-RELATORIO-DIARIO FROM WS-LINHA.
+               MOVE SPACES TO WS-LINHA.
+               WRITE REG-RELATORIO-DIARIO FROM WS-LINHA.
+               MOVE 3 TO WS-LINHAS-NA-PAGINA.
+           003-IMPRIMIR-SECAO.
+               MOVE WS-OPERACAO-NOME(WS-INDICE) TO WS-OPERACAO-ATUAL.
+               MOVE ZEROS TO WS-CONTADOR-OPERACAO.
+               MOVE ZEROS TO WS-TOTAL-OPERACAO.
+               PERFORM 005-CABECALHO-SECAO.
+               OPEN INPUT LEDGER-ARITMETICO.
+               IF WS-LEDGER-STATUS = "35"
+                   MOVE SPACES TO WS-LINHA
+                   STRING "  (LEDGER.DAT NAO ENCONTRADO)"
+                       DELIMITED BY SIZE INTO WS-LINHA
+                   PERFORM 006-ESCREVER-LINHA
+               ELSE
+                   MOVE "N" TO WS-FIM-LEDGER
+                   PERFORM 007-LER-LEDGER
+                   PERFORM UNTIL FIM-LEDGER
+                       IF LEDGER-OPERACAO = WS-OPERACAO-ATUAL
+                           PERFORM 008-IMPRIMIR-LANCAMENTO
+                           ADD 1 TO WS-CONTADOR-OPERACAO
+                           COMPUTE WS-TOTAL-OPERACAO =
+                               WS-TOTAL-OPERACAO
+                               + FUNCTION NUMVAL(LEDGER-RESULTADO)
+                       END-IF
+                       PERFORM 007-LER-LEDGER
+                   END-PERFORM
+                   CLOSE LEDGER-ARITMETICO
+               END-IF.
+               PERFORM 009-SUBTOTAL-SECAO.
+               ADD WS-CONTADOR-OPERACAO TO WS-GRAND-CONTADOR.
+               ADD WS-TOTAL-OPERACAO TO WS-GRAND-TOTAL.
+           005-CABECALHO-SECAO.
+               MOVE SPACES TO WS-LINHA.
+               STRING "SECAO: " WS-OPERACAO-ATUAL
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               PERFORM 006-ESCREVER-LINHA.
+           006-ESCREVER-LINHA.
+               IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS
+                   PERFORM 002-CABECALHO-RELATORIO
+               END-IF.
+               WRITE REG-RELATORIO-DIARIO FROM WS-LINHA.
+               ADD 1 TO WS-LINHAS-NA-PAGINA.
+           007-LER-LEDGER.
+               READ LEDGER-ARITMETICO
+                   AT END MOVE "S" TO WS-FIM-LEDGER
+               END-READ.
+           008-IMPRIMIR-LANCAMENTO.
+               MOVE SPACES TO WS-LINHA.
+               STRING "  OPERANDO-1=" LEDGER-OPERANDO-1
+                   " OPERANDO-2=" LEDGER-OPERANDO-2
+                   " RESULTADO=" LEDGER-RESULTADO
+                   " " LEDGER-DATA-HORA
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               PERFORM 006-ESCREVER-LINHA.
+           009-SUBTOTAL-SECAO.
+               MOVE WS-CONTADOR-OPERACAO TO WS-CONTADOR-EDITADO.
+               MOVE WS-TOTAL-OPERACAO TO WS-TOTAL-EDITADO.
+               MOVE SPACES TO WS-LINHA.
+               STRING "  SUBTOTAL: " WS-CONTADOR-EDITADO
+                   " LANCAMENTOS, VALOR " WS-TOTAL-EDITADO
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               PERFORM 006-ESCREVER-LINHA.
+               MOVE SPACES TO WS-LINHA.
+               PERFORM 006-ESCREVER-LINHA.
+           004-RODAPE.
+               MOVE WS-GRAND-CONTADOR TO WS-GRAND-CONTADOR-EDITADO.
+               MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDITADO.
+               MOVE SPACES TO WS-LINHA.
+               STRING "TOTAL GERAL: " WS-GRAND-CONTADOR-EDITADO
+                   " LANCAMENTOS, VALOR " WS-GRAND-TOTAL-EDITADO
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               PERFORM 006-ESCREVER-LINHA.
+       END PROGRAM RELATORIO-DIARIO.
