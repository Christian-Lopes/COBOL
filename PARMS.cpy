@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: PARMS
+      * Purpose: PARAMETROS DE EXECUCAO CONFIGURAVEIS VIA VARIAVEL DE
+      *          AMBIENTE, EM SUBSTITUICAO AOS VALORES FIXOS (VALUE)
+      *          GRAVADOS NO FONTE. USADOS COMO VALOR PADRAO QUANDO O
+      *          OPERADOR NAO DIGITA UM OPERANDO NA ENTRADA INTERATIVA.
+      ******************************************************************
+           01 PARM-ENTRADA                 PIC X(010) VALUE SPACES.
+           01 PARMS-ARITMETICA.
+               03 PARM-NUMERO              PIC S9(7)V99 COMP-3
+                                            VALUE 12.
+               03 PARM-NUMERO-DOIS         PIC S9(7)V99 COMP-3
+                                            VALUE 4.
+               03 PARM-ELEMENTO-UM         PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+               03 PARM-ELEMENTO-DOIS       PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
