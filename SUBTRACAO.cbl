@@ -1,35 +1,171 @@
       ******************************************************************
       * Author: CHRISTIAN LOPES DE OLIVEIRA
       * Date: 28/04/2021
-      * Purpose: FAZER SUBTRA플O ENTRE DOIS ELEMENTOS
+      * Purpose: FAZER SUBTRAÇÃO ENTRE DOIS ELEMENTOS
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. YOUR-PROGRAM-SUBTRACAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-ARITMETICO ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RELATORIO-ARITMETICO.
+           COPY RELCOPY.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
        WORKING-STORAGE SECTION.
-           01 ELEMENTOS.
-               03 ELEMENTO-UM                    PIC 9(002) VALUE 50.
-               03 ELEMENTO-DOIS                  PIC 9(002) VALUE 15.
-               03 RESULTADO                      PIC 9(002) VALUE ZEROS.
-               03 RESULTADO-DOIS                 PIC 9(002) VALUE ZEROS.
+           COPY ELEMCOPY.
+           COPY PARMS.
+           77 WS-RELATORIO-STATUS          PIC X(002) VALUE SPACES.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-DATA-HORA                 PIC X(021) VALUE SPACES.
+           77 WS-ENTRADA                   PIC X(009) VALUE SPACES
+                                            JUSTIFIED RIGHT.
+           77 WS-ENTRADA-OK                PIC X(001) VALUE "N".
+           77 WS-MODO-LOTE                 PIC X(001) VALUE SPACES.
+           77 ELEMENTO-DOIS-ORIGINAL       PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-VERIFICA-GIVING           PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 WS-VERIFICA-VERBO            PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM CARREGAR-PARAMETROS.
+           PERFORM 000-ENTRADA-OPERANDOS THRU 000-SAI.
            PERFORM 001-SUBTRACAO THRU 001-SAI.
            PERFORM 002-IMPRIMIR THRU 002-SAI.
-           STOP RUN.
+           PERFORM 003-CONFERIR THRU 003-SAI.
+           GOBACK.
+           CARREGAR-PARAMETROS.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_ELEMENTO_UM" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-ELEMENTO-UM =
+                       FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_ELEMENTO_DOIS" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-ELEMENTO-DOIS =
+                       FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               DISPLAY "ARIT_MODO_LOTE" UPON ENVIRONMENT-NAME.
+               ACCEPT WS-MODO-LOTE FROM ENVIRONMENT-VALUE.
+           000-ENTRADA-OPERANDOS.
+               IF WS-MODO-LOTE = "S"
+                   MOVE PARM-ELEMENTO-UM   TO ELEMENTO-UM
+                   MOVE PARM-ELEMENTO-DOIS TO ELEMENTO-DOIS
+               ELSE
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME O MINUENDO (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-ELEMENTO-UM TO ELEMENTO-UM
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO ELEMENTO-UM
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME O SUBTRAENDO (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-ELEMENTO-DOIS TO ELEMENTO-DOIS
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO ELEMENTO-DOIS
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF.
+           000-SAI.
+               EXIT.
            001-SUBTRACAO.
-               COMPUTE RESULTADO = ELEMENTO-UM - ELEMENTO-DOIS.
+               MOVE ELEMENTO-DOIS TO ELEMENTO-DOIS-ORIGINAL.
+               COMPUTE RESULTADO-UM = ELEMENTO-UM - ELEMENTO-DOIS.
                SUBTRACT ELEMENTO-UM FROM ELEMENTO-DOIS
                         GIVING RESULTADO-DOIS.
                SUBTRACT ELEMENTO-UM FROM ELEMENTO-DOIS.
            001-SAI.
                EXIT.
            002-IMPRIMIR.
-               DISPLAY "SUBTRA플O COM O COMPUTE: " RESULTADO.
-               DISPLAY "SUBTRA플O COM GIVING: " RESULTADO-DOIS.
-               DISPLAY "SUBTRA플O COM O SUBTRACT: " ELEMENTO-DOIS.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " SUBTRAÇÃO COM O COMPUTE: " RESULTADO-UM.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " SUBTRAÇÃO COM GIVING: " RESULTADO-DOIS.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " SUBTRAÇÃO COM O SUBTRACT: " ELEMENTO-DOIS.
+               OPEN EXTEND RELATORIO-ARITMETICO.
+               IF WS-RELATORIO-STATUS = "35"
+                   OPEN OUTPUT RELATORIO-ARITMETICO
+               END-IF
+               OPEN EXTEND LEDGER-ARITMETICO.
+               IF WS-LEDGER-STATUS = "35"
+                   OPEN OUTPUT LEDGER-ARITMETICO
+               END-IF
+               MOVE "SUBTRACAO"        TO REL-OPERACAO.
+               MOVE ELEMENTO-UM        TO REL-OPERANDO-1.
+               MOVE ELEMENTO-DOIS-ORIGINAL TO REL-OPERANDO-2.
+               MOVE RESULTADO-UM       TO REL-RESULTADO-COMPUTE.
+               MOVE RESULTADO-DOIS     TO REL-RESULTADO-GIVING.
+               MOVE ELEMENTO-DOIS      TO REL-RESULTADO-VERBO.
+               WRITE REG-RELATORIO-ARITMETICO.
+               CLOSE RELATORIO-ARITMETICO.
+               MOVE "SUBTRACAO"        TO LEDGER-OPERACAO.
+               MOVE ELEMENTO-UM        TO LEDGER-OPERANDO-1.
+               MOVE ELEMENTO-DOIS-ORIGINAL TO LEDGER-OPERANDO-2.
+               MOVE RESULTADO-UM       TO LEDGER-RESULTADO.
+               MOVE WS-DATA-HORA(1:14) TO LEDGER-DATA-HORA.
+               WRITE REG-LEDGER.
+               CLOSE LEDGER-ARITMETICO.
            002-SAI.
                EXIT.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           003-CONFERIR.
+      * RESULTADO-DOIS E ELEMENTO-DOIS SAO CALCULADOS COMO SUBTRAENDO
+      * MENOS MINUENDO (SINAL OPOSTO AO DE RESULTADO-UM), POIS OS
+      * VERBOS GIVING/SUBTRACT USAM A ORDEM INVERSA DE OPERANDOS -
+      * INVERTE O SINAL ANTES DE COMPARAR PARA EVITAR FALSO POSITIVO
+               COMPUTE WS-VERIFICA-GIVING = 0 - RESULTADO-DOIS.
+               COMPUTE WS-VERIFICA-VERBO = 0 - ELEMENTO-DOIS.
+               IF RESULTADO-UM NOT = WS-VERIFICA-GIVING
+                   OR RESULTADO-UM NOT = WS-VERIFICA-VERBO
+                   DISPLAY "*** DIVERGENCIA DETECTADA NA SUBTRACAO ***"
+               END-IF.
+           003-SAI.
+               EXIT.
+       END PROGRAM YOUR-PROGRAM-SUBTRACAO.
