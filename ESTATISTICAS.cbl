@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: CHRISTIAN LOPES DE OLIVEIRA
+      * Date: 08/08/2026
+      * Purpose: ESTATISTICAS DE UM LOTE DE NUMEROS (SOMA/MEDIA/MIN/MAX)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATISTICAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-ESTATISTICAS
+               ASSIGN TO "TRANSACOES-ESTAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACOES-ESTATISTICAS.
+       01  REG-TRANSACAO-ESTAT.
+           03 TRANS-VALOR                  PIC 9(007)V99.
+       WORKING-STORAGE SECTION.
+           77 WS-TRANSACOES-STATUS         PIC X(002) VALUE SPACES.
+           77 WS-FIM-ARQUIVO               PIC X(001) VALUE "N".
+              88 FIM-ARQUIVO                          VALUE "S".
+           77 WS-CONTADOR                  PIC S9(5) COMP-3
+                                            VALUE ZEROS.
+           77 WS-PRIMEIRO                  PIC X(001) VALUE "S".
+           77 VALOR-ATUAL                  PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 SOMA-TOTAL                   PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
+           77 MEDIA                        PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 VALOR-MINIMO                 PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 VALOR-MAXIMO                 PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 001-PROCESSAMENTO.
+            GOBACK.
+           001-PROCESSAMENTO.
+               OPEN INPUT TRANSACOES-ESTATISTICAS
+               IF WS-TRANSACOES-STATUS = "35"
+                   DISPLAY "ARQUIVO DE TRANSACOES NAO ENCONTRADO, "
+                       "USANDO VALORES PADRAO"
+                   PERFORM 001-PROCESSAR-PADRAO
+               ELSE
+                   PERFORM 001-LER-TRANSACAO
+                   PERFORM UNTIL FIM-ARQUIVO
+                       MOVE TRANS-VALOR TO VALOR-ATUAL
+                       PERFORM 002-ACUMULAR
+                       PERFORM 001-LER-TRANSACAO
+                   END-PERFORM
+                   CLOSE TRANSACOES-ESTATISTICAS
+                   PERFORM 003-CALCULAR-MEDIA
+                   PERFORM 004-IMPRIMIR THRU 004-SAI
+               END-IF.
+           001-PROCESSAR-PADRAO.
+               MOVE 12 TO VALOR-ATUAL.
+               PERFORM 002-ACUMULAR.
+               MOVE 4 TO VALOR-ATUAL.
+               PERFORM 002-ACUMULAR.
+               MOVE 7 TO VALOR-ATUAL.
+               PERFORM 002-ACUMULAR.
+               PERFORM 003-CALCULAR-MEDIA.
+               PERFORM 004-IMPRIMIR THRU 004-SAI.
+           001-LER-TRANSACAO.
+               READ TRANSACOES-ESTATISTICAS
+                   AT END MOVE "S" TO WS-FIM-ARQUIVO
+               END-READ.
+           002-ACUMULAR.
+               ADD 1 TO WS-CONTADOR.
+               ADD VALOR-ATUAL TO SOMA-TOTAL.
+               IF WS-PRIMEIRO = "S"
+                   MOVE VALOR-ATUAL TO VALOR-MINIMO
+                   MOVE VALOR-ATUAL TO VALOR-MAXIMO
+                   MOVE "N" TO WS-PRIMEIRO
+               ELSE
+                   IF VALOR-ATUAL < VALOR-MINIMO
+                       MOVE VALOR-ATUAL TO VALOR-MINIMO
+                   END-IF
+                   IF VALOR-ATUAL > VALOR-MAXIMO
+                       MOVE VALOR-ATUAL TO VALOR-MAXIMO
+                   END-IF
+               END-IF.
+           003-CALCULAR-MEDIA.
+               IF WS-CONTADOR > 0
+                   COMPUTE MEDIA = SOMA-TOTAL / WS-CONTADOR
+               END-IF.
+           004-IMPRIMIR.
+               DISPLAY "RESULTADO 1: TOTAL (SOMA): " SOMA-TOTAL.
+               DISPLAY "RESULTADO 2: MEDIA: " MEDIA.
+               DISPLAY "RESULTADO 3: VALOR MINIMO: " VALOR-MINIMO.
+               DISPLAY "RESULTADO 4: VALOR MAXIMO: " VALOR-MAXIMO.
+           004-SAI.
+               EXIT.
+       END PROGRAM ESTATISTICAS.
