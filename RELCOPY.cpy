@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: RELCOPY
+      * Purpose: LAYOUT DO REGISTRO DO RELATORIO ARITMETICO IMPRESSO
+      *          POR CADA PROGRAMA DE ARITMETICA (SOMA/SUBTRACAO/
+      *          MULTIPLICACAO/DIVISAO)
+      ******************************************************************
+           01 REG-RELATORIO-ARITMETICO.
+               03 REL-OPERACAO             PIC X(015).
+               03 REL-OPERANDO-1           PIC -(6)9.99.
+               03 REL-OPERANDO-2           PIC -(6)9.99.
+               03 REL-RESULTADO-COMPUTE    PIC -(6)9.99.
+               03 REL-RESULTADO-GIVING     PIC -(6)9.99.
+               03 REL-RESULTADO-VERBO      PIC -(6)9.99.
