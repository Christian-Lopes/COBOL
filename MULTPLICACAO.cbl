@@ -6,26 +6,176 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-PRODUTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-ARITMETICO ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+           SELECT LEDGER-ARITMETICO ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RELATORIO-ARITMETICO.
+           COPY RELCOPY.
+       FD  LEDGER-ARITMETICO.
+           COPY LEDGERCOPY.
        WORKING-STORAGE SECTION.
-           01 ELEMENTOS.
-               03 NUMERO-UM                PIC 9(002) VALUE 10.
-               03 NUMERO-DOIS              PIC 9(002) VALUE 5.
-               03 PRODUTO-UM               PIC 9(002) VALUE ZEROS.
-               03 PRODUTO-DOIS             PIC 9(002) VALUE ZEROS.
+           COPY ELEMCOPY.
+           COPY PARMS.
+           77 WS-RELATORIO-STATUS          PIC X(002) VALUE SPACES.
+           77 WS-LEDGER-STATUS             PIC X(002) VALUE SPACES.
+           77 WS-DATA-HORA                 PIC X(021) VALUE SPACES.
+           77 WS-ENTRADA                   PIC X(009) VALUE SPACES
+                                            JUSTIFIED RIGHT.
+           77 WS-ENTRADA-OK                PIC X(001) VALUE "N".
+           77 WS-MODO-LOTE                 PIC X(001) VALUE SPACES.
+           77 PRECO-UNITARIO               PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 QUANTIDADE                   PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           77 VALOR-TOTAL                  PIC $$,$$$,$$9.99
+                                            VALUE ZEROS.
+           77 WS-CALCULO-VALIDO            PIC X(001) VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM CARREGAR-PARAMETROS.
+            PERFORM 000-ENTRADA-OPERANDOS THRU 000-SAI.
             PERFORM 001-MULTIPLICAR THRU 001-SAI.
-            PERFORM 002-IMPRIMIR THRU 002-SAI.
-            STOP RUN.
+            IF WS-CALCULO-VALIDO = "S"
+                PERFORM 002-IMPRIMIR THRU 002-SAI
+                PERFORM 003-CONFERIR THRU 003-SAI
+            END-IF.
+            GOBACK.
       ******************************************************************
+           CARREGAR-PARAMETROS.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_ELEMENTO_UM" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-ELEMENTO-UM =
+                       FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               MOVE SPACES TO PARM-ENTRADA.
+               DISPLAY "ARIT_ELEMENTO_DOIS" UPON ENVIRONMENT-NAME.
+               ACCEPT PARM-ENTRADA FROM ENVIRONMENT-VALUE.
+               IF PARM-ENTRADA NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(PARM-ENTRADA))
+                       = 0
+                   COMPUTE PARM-ELEMENTO-DOIS =
+                       FUNCTION NUMVAL(PARM-ENTRADA)
+               END-IF.
+               DISPLAY "ARIT_MODO_LOTE" UPON ENVIRONMENT-NAME.
+               ACCEPT WS-MODO-LOTE FROM ENVIRONMENT-VALUE.
+           000-ENTRADA-OPERANDOS.
+               IF WS-MODO-LOTE = "S"
+                   MOVE PARM-ELEMENTO-UM   TO ELEMENTO-UM
+                   MOVE PARM-ELEMENTO-DOIS TO ELEMENTO-DOIS
+               ELSE
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME O PRECO UNITARIO (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-ELEMENTO-UM TO ELEMENTO-UM
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO ELEMENTO-UM
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-ENTRADA-OK
+                   PERFORM UNTIL WS-ENTRADA-OK = "S"
+                       DISPLAY "INFORME A QUANTIDADE (0-9999999, "
+                           "ENTER=PADRAO): " WITH NO ADVANCING
+                       ACCEPT WS-ENTRADA
+                       IF WS-ENTRADA = SPACES
+                           MOVE PARM-ELEMENTO-DOIS TO ELEMENTO-DOIS
+                           MOVE "S" TO WS-ENTRADA-OK
+                       ELSE
+                           INSPECT WS-ENTRADA REPLACING ALL SPACE
+                               BY "0"
+                           IF WS-ENTRADA IS NUMERIC
+                               MOVE WS-ENTRADA TO ELEMENTO-DOIS
+                               MOVE "S" TO WS-ENTRADA-OK
+                           ELSE
+                               DISPLAY "VALOR INVALIDO, DIGITE APENAS "
+                                   "NUMEROS"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF.
+           000-SAI.
+               EXIT.
            001-MULTIPLICAR.
-               COMPUTE PRODUTO-UM = NUMERO-UM * NUMERO-DOIS.
-               MULTIPLY NUMERO-UM BY NUMERO-DOIS GIVING PRODUTO-DOIS.
+               MOVE "S" TO WS-CALCULO-VALIDO.
+               MOVE ELEMENTO-UM   TO PRECO-UNITARIO.
+               MOVE ELEMENTO-DOIS TO QUANTIDADE.
+               COMPUTE RESULTADO-UM = ELEMENTO-UM * ELEMENTO-DOIS
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-CALCULO-VALIDO
+               END-COMPUTE.
+               MULTIPLY ELEMENTO-UM BY ELEMENTO-DOIS
+                        GIVING RESULTADO-DOIS
+                        ON SIZE ERROR
+                            MOVE "N" TO WS-CALCULO-VALIDO
+               END-MULTIPLY.
+               COMPUTE VALOR-TOTAL = PRECO-UNITARIO * QUANTIDADE
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-CALCULO-VALIDO
+               END-COMPUTE.
+               IF WS-CALCULO-VALIDO = "N"
+                   DISPLAY "*** OPERANDO EXCEDE O LIMITE, "
+                       "MULTIPLICACAO REJEITADA ***"
+               END-IF.
            001-SAI.
            002-IMPRIMIR.
-               DISPLAY "Multiplicação com COMPUTER: " PRODUTO-UM.
-               DISPLAY "Multiplicação com MULTIPLY: " PRODUTO-DOIS.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " Multiplicação com COMPUTER: " RESULTADO-UM.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " Multiplicação com MULTIPLY: " RESULTADO-DOIS.
+               DISPLAY WS-DATA-HORA(1:14)
+                   " VALOR TOTAL DA FATURA: " VALOR-TOTAL.
+               OPEN EXTEND RELATORIO-ARITMETICO.
+               IF WS-RELATORIO-STATUS = "35"
+                   OPEN OUTPUT RELATORIO-ARITMETICO
+               END-IF
+               OPEN EXTEND LEDGER-ARITMETICO.
+               IF WS-LEDGER-STATUS = "35"
+                   OPEN OUTPUT LEDGER-ARITMETICO
+               END-IF
+               MOVE "MULTIPLICACAO"    TO REL-OPERACAO.
+               MOVE ELEMENTO-UM        TO REL-OPERANDO-1.
+               MOVE ELEMENTO-DOIS      TO REL-OPERANDO-2.
+               MOVE RESULTADO-UM       TO REL-RESULTADO-COMPUTE.
+               MOVE RESULTADO-DOIS     TO REL-RESULTADO-GIVING.
+               MOVE RESULTADO-DOIS     TO REL-RESULTADO-VERBO.
+               WRITE REG-RELATORIO-ARITMETICO.
+               CLOSE RELATORIO-ARITMETICO.
+               MOVE "MULTIPLICACAO"    TO LEDGER-OPERACAO.
+               MOVE ELEMENTO-UM        TO LEDGER-OPERANDO-1.
+               MOVE ELEMENTO-DOIS      TO LEDGER-OPERANDO-2.
+               MOVE RESULTADO-UM       TO LEDGER-RESULTADO.
+               MOVE WS-DATA-HORA(1:14) TO LEDGER-DATA-HORA.
+               WRITE REG-LEDGER.
+               CLOSE LEDGER-ARITMETICO.
            002-SAI.
+           003-CONFERIR.
+               IF RESULTADO-UM NOT = RESULTADO-DOIS
+                   DISPLAY "*** DIVERGENCIA DETECTADA NA MULTIPLICACAO"
+                       " ***"
+               END-IF.
+           003-SAI.
        END PROGRAM YOUR-PROGRAM-PRODUTO.
